@@ -3,31 +3,153 @@
            AUTHOR. KSWILSON.
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARMYFILE ASSIGN TO DYNAMIC ARMYFILENAME
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS ARMYFILE-STATUS.
+           SELECT BATTLELOGFILE ASSIGN TO DYNAMIC BATTLELOGFILENAME
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS BATTLELOGFILE-STATUS.
+           SELECT SCENARIOFILE ASSIGN TO DYNAMIC SCENARIOFILENAME
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS SCENARIOFILE-STATUS.
+           SELECT REPORTFILE ASSIGN TO DYNAMIC REPORTFILENAME
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS REPORTFILE-STATUS.
+           SELECT UNITSTATSFILE ASSIGN TO DYNAMIC UNITSTATSFILENAME
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS UNITSTATSFILE-STATUS.
+           SELECT CHECKPOINTFILE ASSIGN TO DYNAMIC CHECKPOINTFILENAME
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS CHECKPOINTFILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  ARMYFILE.
+       01  ARMYFILE-RECORD.
+           02 FR-TROOPS PIC 999 OCCURS 14 TIMES.
+           02 FR-POLICY PIC 99 OCCURS 14 TIMES.
+           02 FR-SPECIAL.
+               03 FR-LEAVE1LAND PIC X.
+               03 FR-AARTILLERY PIC X.
+               03 FR-SSUBMARINE PIC X.
+               03 FR-JETFIGHTER PIC X.
+               03 FR-IMPRVDSHIP PIC X.
+               03 FR-AAGUNRADAR PIC X.
+               03 FR-HEAVYBOMBR PIC X.
+
+      * One record per simulated combat round, so a research run can
+      * be audited afterward instead of only seeing final tallies.
+       FD  BATTLELOGFILE.
+       01  BATTLELOG-RECORD.
+           02 BL-BATTLENUM   PIC 9(9).
+           02 BL-ROUNDNUM    PIC 999.
+           02 BL-ATTACKHITS  PIC 999.
+           02 BL-DEFENDHITS  PIC 999.
+           02 BL-ATTKCOST    PIC 9(5).
+           02 BL-DEFCOST     PIC 9(5).
+      * Troops lost this round, by unit type, same order as
+      * UNITLIST/UNITS, so an analyst can see which units died.
+           02 BL-ATTK-LOSSES PIC 999 OCCURS 14 TIMES.
+           02 BL-DEF-LOSSES  PIC 999 OCCURS 14 TIMES.
+
+      * One scenario is one army build for each side plus a battle
+      * type and simulated-round count, so an unattended run can feed
+      * many army compositions through the same build/battle logic
+      * GETUNITS/SIMBATTLE use interactively.
+       FD  SCENARIOFILE.
+       01  SCENARIO-RECORD.
+           02 SC-LABEL       PIC X(20).
+           02 SC-BATTLETYPE  PIC X.
+           02 SC-ROUNDS      PIC 9(9).
+           02 SC-ATTACKER.
+               03 SC-ATTK-TROOPS PIC 999 OCCURS 14 TIMES.
+               03 SC-ATTK-POLICY PIC 99 OCCURS 14 TIMES.
+               03 SC-ATTK-SPECIAL.
+                   04 SC-ATTK-LEAVE1LAND PIC X.
+                   04 SC-ATTK-AARTILLERY PIC X.
+                   04 SC-ATTK-SSUBMARINE PIC X.
+                   04 SC-ATTK-JETFIGHTER PIC X.
+                   04 SC-ATTK-IMPRVDSHIP PIC X.
+                   04 SC-ATTK-AAGUNRADAR PIC X.
+                   04 SC-ATTK-HEAVYBOMBR PIC X.
+           02 SC-DEFENDER.
+               03 SC-DEF-TROOPS PIC 999 OCCURS 14 TIMES.
+               03 SC-DEF-POLICY PIC 99 OCCURS 14 TIMES.
+               03 SC-DEF-SPECIAL.
+                   04 SC-DEF-LEAVE1LAND PIC X.
+                   04 SC-DEF-AARTILLERY PIC X.
+                   04 SC-DEF-SSUBMARINE PIC X.
+                   04 SC-DEF-JETFIGHTER PIC X.
+                   04 SC-DEF-IMPRVDSHIP PIC X.
+                   04 SC-DEF-AAGUNRADAR PIC X.
+                   04 SC-DEF-HEAVYBOMBR PIC X.
+
+      * One summary line per scenario in the batch run.
+       FD  REPORTFILE.
+       01  REPORT-RECORD.
+           02 RPT-LABEL        PIC X(20).
+           02 RPT-ROUNDS       PIC 9(9).
+           02 RPT-ATTKVICT     PIC 9(9).
+           02 RPT-DEFVICT      PIC 9(9).
+           02 RPT-STALEMATES   PIC 9(9).
+           02 RPT-AVATTKCOST   PIC 9(5).
+           02 RPT-AVDEFCOST    PIC 9(5).
+
+      * One record per unit type, same order as UNITLIST/UNITS, so the
+      * cost/attack/defense schedule GETCOST/GETATTACK/GETDEFENSE use
+      * can be swapped out for research purposes without touching them.
+       FD  UNITSTATSFILE.
+       01  UNITSTATS-RECORD.
+           02 US-UNITCOST     PIC 99.
+           02 US-UNITCOST-ALT PIC 99.
+           02 US-UNITATTK     PIC 99V9.
+           02 US-UNITATTK-ALT PIC 99V9.
+           02 US-UNITDEF      PIC 99.
+           02 US-UNITDEF-ALT  PIC 99.
+
+      * One record per checkpoint written during a simulated-battle
+      * run, so a long SIMBATTLE run can be interrupted and resumed
+      * from the last battle completed instead of starting over.
+       FD  CHECKPOINTFILE.
+       01  CHECKPOINT-RECORD.
+           02 CP-BATTLETYPE      PIC X.
+           02 CP-SIMBATTLEROUNDS PIC 9(9).
+           02 CP-BATTLENUM       PIC 9(9).
+           02 CP-ATTKVICTORIES   PIC 9(9).
+           02 CP-DEFVICTORIES    PIC 9(9).
+           02 CP-STALEMATES      PIC 9(9).
+           02 CP-TOTALATTKCOST   PIC 9(9).
+           02 CP-TOTALDEFCOST    PIC 9(9).
+
        WORKING-STORAGE SECTION.
        01 UNITLIST.
-           02 UNITS PIC X(17) OCCURS 14 TIMES
+           02 UNITS PIC X(17) OCCURS 14 TIMES.
 
-       01 BATTLEINFO
+       01 BATTLEINFO.
             02 BATTLETYPE  PIC X.
                88 LAND-TRUE VALUE '1'.
                88 SEA-TRUE  VALUE '2'.
                88 AMPH-TRUE VALUE '3'.
       * Note: If land units added in sea battle, assumed carried on transport
-            02 SIMBATTLE
-                03 SIMBATTLEROUNDS PIC 999999999.
-                03 ATTKVICTORIES   PIC 999999999.
-                03 DEFVICTORIES    PIC 999999999.
-                03 AVATTKCOST      PIC 99999.
-                03 AVDEFCOST       PIC 99999.
+            02 SIMBATTLESTATS.
+                03 SIMBATTLEROUNDS PIC 9(9).
+                03 ATTKVICTORIES   PIC 9(9).
+                03 DEFVICTORIES    PIC 9(9).
+      * Battles that hit the ROUNDNUM round-cap in RUNONEBATTLE
+      * without either side reaching zero troops -- a timeout, not a
+      * real defender win, so it is tracked separately.
+                03 STALEMATES      PIC 9(9).
+                03 AVATTKCOST      PIC 9(5).
+                03 AVDEFCOST       PIC 9(5).
       * To track metrics on large numbers of simulated battles
-            02 INDVBATTLE
-                03 ATTKCOST PIC 99999.
-                03 DEFCOST  PIC 99999.
+            02 INDVBATTLE.
+                03 ATTKCOST PIC 9(5).
+                03 DEFCOST  PIC 9(5).
       * Working-memory to track incurred costs each battle
 
 
-       01 ATTACKARMY
+       01 ATTACKARMY.
            02 TROOPS PIC 999 OCCURS 14 TIMES.
            02 POLICY PIC 99 OCCURS 14 TIMES.
            02 SPECIAL.
@@ -46,7 +168,7 @@
                03 HEAVYBOMBR PIC X.
                    88 HEAVYBOMBR-TRUE VALUE 'Y'.
 
-       01 DEFENDARMY
+       01 DEFENDARMY.
            02 TROOPS PIC 999 OCCURS 14 TIMES.
            02 POLICY PIC 99 OCCURS 14 TIMES.
            02 SPECIAL.
@@ -65,7 +187,7 @@
                03 HEAVYBOMBR PIC X.
                    88 HEAVYBOMBR-TRUE VALUE 'Y'.
 
-       01 ARMYINUSE
+       01 ARMYINUSE.
            02 TROOPS PIC 999 OCCURS 14 TIMES.
            02 POLICY PIC 99 OCCURS 14 TIMES.
            02 SPECIAL.
@@ -84,41 +206,188 @@
                03 HEAVYBOMBR PIC X.
                    88 HEAVYBOMBR-TRUE VALUE 'Y'.
 
+      * ATTACKWORK/DEFENDWORK hold the two sides' troop counts while a
+      * battle is in progress, so both armies can be manipulated at the
+      * same time without disturbing the saved ATTACKARMY/DEFENDARMY.
+       01 ATTACKWORK.
+           02 TROOPS PIC 999 OCCURS 14 TIMES.
+           02 POLICY PIC 99 OCCURS 14 TIMES.
+           02 SPECIAL.
+               03 LEAVE1LAND PIC X.
+                   88 LEAVE1LAND-TRUE VALUE 'Y'.
+               03 AARTILLERY PIC X.
+                   88 AARTILLERY-TRUE VALUE 'Y'.
+               03 SSUBMARINE PIC X.
+                   88 SSUBMARINE-TRUE VALUE 'Y'.
+               03 JETFIGHTER PIC X.
+                   88 JETFIGHTER-TRUE VALUE 'Y'.
+               03 IMPRVDSHIP PIC X.
+                   88 IMPRVDSHIP-TRUE VALUE 'Y'.
+               03 AAGUNRADAR PIC X.
+                   88 AAGUNRADAR-TRUE VALUE 'Y'.
+               03 HEAVYBOMBR PIC X.
+                   88 HEAVYBOMBR-TRUE VALUE 'Y'.
 
-       01 WORKING-MEMORY
+       01 DEFENDWORK.
+           02 TROOPS PIC 999 OCCURS 14 TIMES.
+           02 POLICY PIC 99 OCCURS 14 TIMES.
+           02 SPECIAL.
+               03 LEAVE1LAND PIC X.
+                   88 LEAVE1LAND-TRUE VALUE 'Y'.
+               03 AARTILLERY PIC X.
+                   88 AARTILLERY-TRUE VALUE 'Y'.
+               03 SSUBMARINE PIC X.
+                   88 SSUBMARINE-TRUE VALUE 'Y'.
+               03 JETFIGHTER PIC X.
+                   88 JETFIGHTER-TRUE VALUE 'Y'.
+               03 IMPRVDSHIP PIC X.
+                   88 IMPRVDSHIP-TRUE VALUE 'Y'.
+               03 AAGUNRADAR PIC X.
+                   88 AAGUNRADAR-TRUE VALUE 'Y'.
+               03 HEAVYBOMBR PIC X.
+                   88 HEAVYBOMBR-TRUE VALUE 'Y'.
+
+      * Snapshot of ATTACKARMY/DEFENDARMY taken by BATCHMODE so a
+      * scenario file run doesn't overwrite the army the user built
+      * or loaded through the ARMY MENU.
+       01 SAVEDATTACKARMY.
+           02 TROOPS PIC 999 OCCURS 14 TIMES.
+           02 POLICY PIC 99 OCCURS 14 TIMES.
+           02 SPECIAL.
+               03 LEAVE1LAND PIC X.
+                   88 LEAVE1LAND-TRUE VALUE 'Y'.
+               03 AARTILLERY PIC X.
+                   88 AARTILLERY-TRUE VALUE 'Y'.
+               03 SSUBMARINE PIC X.
+                   88 SSUBMARINE-TRUE VALUE 'Y'.
+               03 JETFIGHTER PIC X.
+                   88 JETFIGHTER-TRUE VALUE 'Y'.
+               03 IMPRVDSHIP PIC X.
+                   88 IMPRVDSHIP-TRUE VALUE 'Y'.
+               03 AAGUNRADAR PIC X.
+                   88 AAGUNRADAR-TRUE VALUE 'Y'.
+               03 HEAVYBOMBR PIC X.
+                   88 HEAVYBOMBR-TRUE VALUE 'Y'.
+
+       01 SAVEDDEFENDARMY.
+           02 TROOPS PIC 999 OCCURS 14 TIMES.
+           02 POLICY PIC 99 OCCURS 14 TIMES.
+           02 SPECIAL.
+               03 LEAVE1LAND PIC X.
+                   88 LEAVE1LAND-TRUE VALUE 'Y'.
+               03 AARTILLERY PIC X.
+                   88 AARTILLERY-TRUE VALUE 'Y'.
+               03 SSUBMARINE PIC X.
+                   88 SSUBMARINE-TRUE VALUE 'Y'.
+               03 JETFIGHTER PIC X.
+                   88 JETFIGHTER-TRUE VALUE 'Y'.
+               03 IMPRVDSHIP PIC X.
+                   88 IMPRVDSHIP-TRUE VALUE 'Y'.
+               03 AAGUNRADAR PIC X.
+                   88 AAGUNRADAR-TRUE VALUE 'Y'.
+               03 HEAVYBOMBR PIC X.
+                   88 HEAVYBOMBR-TRUE VALUE 'Y'.
+
+       01 WORKING-MEMORY.
           02 MENUVARS.
             03 CHOOSEVAR     PIC 99.
             03 MAINCHOOSEVAR PIC 99 VALUE 1.
             03 ARMYCHOOSEVAR PIC 99 VALUE 1.
             03 BATTCHOOSEVAR PIC 99 VALUE 1.
             03 YNVAR PIC X.
-                88 YNVAL YNVAL 'Y'
+                88 YNVAL VALUE 'Y'.
+          02 FILEVARS.
+            03 ARMYFILENAME  PIC X(30).
+            03 ARMYFILE-STATUS PIC XX.
+            03 BATTLELOGFILENAME  PIC X(30).
+            03 BATTLELOGFILE-STATUS PIC XX.
+            03 BATTLELOG-SWITCH PIC X.
+                88 BATTLELOG-ON VALUE 'Y'.
+            03 SCENARIOFILENAME  PIC X(30).
+            03 SCENARIOFILE-STATUS PIC XX.
+            03 REPORTFILENAME  PIC X(30).
+            03 REPORTFILE-STATUS PIC XX.
+            03 BATCH-EOF-SWITCH PIC X.
+                88 BATCH-EOF-TRUE VALUE 'Y'.
+            03 UNITSTATSFILENAME  PIC X(30) VALUE 'UNITSTATS.DAT'.
+            03 UNITSTATSFILENAME-INPUT PIC X(30).
+            03 UNITSTATSFILE-STATUS PIC XX.
+            03 CHECKPOINTFILENAME  PIC X(30).
+            03 CHECKPOINTFILE-STATUS PIC XX.
+            03 CHECKPOINT-SWITCH PIC X.
+                88 CHECKPOINT-ON VALUE 'Y'.
+            03 RESUME-SWITCH PIC X.
+                88 RESUME-TRUE VALUE 'Y'.
+            03 CHECKPOINT-EOF-SWITCH PIC X.
+                88 CHECKPOINT-EOF-TRUE VALUE 'Y'.
           02 INDEXVARS.
       * UIDX - for bottom level iterations, like displaying unit lists
             03 IDX           PIC 99.
             03 UIDX          PIC 99.
+            03 TIDX          PIC 999.
+            03 CIDX          PIC 99.
+            03 BATTLENUM     PIC 9(9).
+            03 STARTBATTLENUM PIC 9(9).
+            03 ROUNDNUM      PIC 999.
           02 UNIT-INFO.
       * To be used for storing information about a specific unit
                 03 UNITID        PIC 99.
                 03 UNITCOST      PIC 99.
-                03 UNITATTK      PIC 99.9.
+                03 UNITATTK      PIC 99V9.
                 03 UNITDEF       PIC 99.
             02 ARMY-INFO.
-                03 SUMCOST        PIC 99999.
-                03 SUMCOST-ATTK-1 PIC 99999.
-                03 SUMCOST-ATTK-2 PIC 99999.
-                03 SUMCOST-DEF-1  PIC 99999.
-                03 SUMCOST-DEF-2  PIC 99999.
-            02 MISC          PIC 99.
-            02 MISCDEC       PIC 99.99.
+                03 SUMCOST        PIC 9(5).
+                03 SUMCOST-ATTK-1 PIC 9(5).
+                03 SUMCOST-ATTK-2 PIC 9(5).
+                03 SUMCOST-DEF-1  PIC 9(5).
+                03 SUMCOST-DEF-2  PIC 9(5).
+                03 BUDGET         PIC 9(5).
+            02 MISC          PIC 9(5).
+            02 MISCDEC       PIC 99V99.
+            02 POLICY-TEMPLATE PIC X(28).
             02 DICE.
-                03 RANDOMRAW     PIC 9.99.
+                03 RANDOMRAW     PIC 9V99.
                 03 DICEROLL      PIC 9.
-            02 PREDICTBATTLE.
-                03 UNROUNDED 9999.99.
-                03 ROUNDED   9999.
-            02 REMOVEUNITS
-                03 HITSTAKEN
+            02 COMBATHITS.
+                03 ATTACKHITS    PIC 999.
+                03 DEFENDHITS    PIC 999.
+                03 AAHITS        PIC 999.
+      * Troop counts before a removal pass, and the resulting losses
+      * by unit type, so the battle log can record which units died.
+            02 PRE-TROOPS PIC 999 OCCURS 14 TIMES.
+            02 UNIT-LOSSES.
+                03 ATTK-LOSSES PIC 999 OCCURS 14 TIMES.
+                03 DEF-LOSSES  PIC 999 OCCURS 14 TIMES.
+            02 SIMTOTALS.
+                03 TOTALATTKCOST PIC 9(9).
+                03 TOTALDEFCOST  PIC 9(9).
+            02 BATTLESTATUS.
+      * Totals of surviving troops used to tell when a simulated
+      * battle is over (one side has nothing left to fight with)
+                03 ATTKTROOPSLEFT PIC 9(5).
+                03 DEFTROOPSLEFT  PIC 9(5).
+            02 ODDSCALC.
+                03 UNROUNDED     PIC 9999V99.
+                03 ROUNDEDVAL    PIC 9999.
+                03 ATTKPOWER     PIC 999V99.
+                03 DEFPOWER      PIC 999V99.
+                03 ATTKTOTAL     PIC 9(5).
+                03 DEFTOTAL      PIC 9(5).
+                03 ATTKSUMCOST   PIC 9(5).
+                03 DEFSUMCOST    PIC 9(5).
+            02 REMOVEUNITS.
+                03 HITSTAKEN PIC 999.
+            02 UNITSTATS-TABLE.
+      * Loaded from UNITSTATSFILE at startup by LOADUNITSTATS; holds
+      * the base and tech-boosted cost/attack/defense for each unit,
+      * same order as UNITLIST/UNITS.
+                03 UNITSTATS-ENTRY OCCURS 14 TIMES.
+                    04 UST-COST      PIC 99.
+                    04 UST-COST-ALT  PIC 99.
+                    04 UST-ATTK      PIC 99V9.
+                    04 UST-ATTK-ALT  PIC 99V9.
+                    04 UST-DEF       PIC 99.
+                    04 UST-DEF-ALT   PIC 99.
 
        PROCEDURE DIVISION.
        MOVE 'INFANTRY' TO UNITS(1)
@@ -136,6 +405,17 @@
        MOVE '2HP BATTLESHIP' TO UNITS(13)
        MOVE '1HP BATTLESHIP' TO UNITS(14)
 
+       DISPLAY "ENTER UNIT STATS FILE TO LOAD (BLANK FOR "
+           UNITSTATSFILENAME ")"
+       DISPLAY "> "
+       MOVE SPACES TO UNITSTATSFILENAME-INPUT
+       ACCEPT UNITSTATSFILENAME-INPUT.
+       IF UNITSTATSFILENAME-INPUT NOT = SPACES
+           MOVE UNITSTATSFILENAME-INPUT TO UNITSTATSFILENAME
+       END-IF.
+
+       PERFORM LOADUNITSTATS.
+
        PERFORM MAIN UNTIL MAINCHOOSEVAR = 0.
 
        MAIN.
@@ -144,6 +424,7 @@
             DISPLAY "2. DEFENDING ARMY MENU"
             DISPLAY "3. SWAP ATTACKING AND DEFENDING ARMIES"
             DISPLAY "4. BATTLE MENU"
+            DISPLAY "5. BATCH MODE (RUN A SCENARIO FILE UNATTENDED)"
             DISPLAY "> "
             ACCEPT MAINCHOOSEVAR.
 
@@ -166,14 +447,16 @@
                 WHEN 4
                     SET BATTCHOOSEVAR TO 1
                     PERFORM BATTLEMENU UNTIL BATTCHOOSEVAR = 0
-            END EVALUATE.
+                WHEN 5
+                    PERFORM BATCHMODE
+            END-EVALUATE.
 
 
        ARMYMENU.
          DISPLAY "0. GO BACK"
          DISPLAY "1. BUILD ARMY MANUALLY"
-         DISPLAY "2. LOAD FROM FILE (COMING SOON)"
-         DISPLAY "3. SAVE TO FILE (COMING SOON)"
+         DISPLAY "2. LOAD FROM FILE"
+         DISPLAY "3. SAVE TO FILE"
          DISPLAY "4. VIEW ARMY TROOPCOUNTS"
          DISPLAY "5. VIEW ARMY TECHNOLOGY/SPECIAL POLICIES"
          DISPLAY "6. VIEW ARMY REMOVAL PRIORITIZATION ORDER"
@@ -187,6 +470,10 @@
          EVALUATE ARMYCHOOSEVAR
             WHEN 1
                 PERFORM BUILDARMY
+            WHEN 2
+                PERFORM LOADARMY
+            WHEN 3
+                PERFORM SAVEARMY
             WHEN 4
                 PERFORM PRINTARMYUNITS
             WHEN 5
@@ -208,18 +495,118 @@
             DISPLAY "> "
             ACCEPT MISC
             PERFORM VARYING UIDX FROM 1 BY 1 UNTIL UIDX > 8
-                COMPUTE MISCDEC = (1 - ((6-MISC)/6)**UIDX)
+                COMPUTE MISCDEC = (1 - ((6 - MISC) / 6) ** UIDX)
                 DISPLAY 'CHANCE AFTER 'UIDX' ROUNDS: 'MISCDEC
             END-PERFORM
             DISPLAY "PRESS ENTER TO CONTINUE..."
-            ACCEPT MISC
+            ACCEPT MISC.
 
 
        BUILDARMY.
+           DISPLAY "ENTER AN IPC BUDGET TO CHECK AGAINST (0 FOR NONE)".
+           DISPLAY "> ".
+           ACCEPT BUDGET.
            PERFORM GETUNITS.
            PERFORM GETSPECIAL.
+           PERFORM CALCULATECOST.
+           IF BUDGET > 0
+               IF SUMCOST > BUDGET
+                   DISPLAY "WARNING: THIS ARMY COSTS " SUMCOST
+                       " IPC, OVER YOUR BUDGET OF " BUDGET " IPC"
+               ELSE
+                   DISPLAY "THIS ARMY COSTS " SUMCOST
+                       " IPC (BUDGET " BUDGET " IPC)"
+               END-IF
+           END-IF.
            PERFORM GETORDER.
 
+       LOADARMY.
+           DISPLAY "ENTER FILENAME TO LOAD ARMY FROM".
+           DISPLAY "> ".
+           ACCEPT ARMYFILENAME.
+           OPEN INPUT ARMYFILE.
+           IF ARMYFILE-STATUS NOT = "00"
+               DISPLAY "COULD NOT OPEN FILE"
+           ELSE
+               READ ARMYFILE
+                   AT END
+                       DISPLAY "FILE IS EMPTY"
+               END-READ
+               IF ARMYFILE-STATUS = "00"
+                   PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > 14
+                       MOVE FR-TROOPS (IDX)
+                           TO TROOPS IN ARMYINUSE (IDX)
+                       MOVE FR-POLICY (IDX)
+                           TO POLICY IN ARMYINUSE (IDX)
+                   END-PERFORM
+                   MOVE FR-LEAVE1LAND TO LEAVE1LAND IN ARMYINUSE
+                   MOVE FR-AARTILLERY TO AARTILLERY IN ARMYINUSE
+                   MOVE FR-SSUBMARINE TO SSUBMARINE IN ARMYINUSE
+                   MOVE FR-JETFIGHTER TO JETFIGHTER IN ARMYINUSE
+                   MOVE FR-IMPRVDSHIP TO IMPRVDSHIP IN ARMYINUSE
+                   MOVE FR-AAGUNRADAR TO AAGUNRADAR IN ARMYINUSE
+                   MOVE FR-HEAVYBOMBR TO HEAVYBOMBR IN ARMYINUSE
+                   DISPLAY "ARMY LOADED"
+               END-IF
+               CLOSE ARMYFILE
+           END-IF.
+
+       SAVEARMY.
+           DISPLAY "ENTER FILENAME TO SAVE ARMY TO".
+           DISPLAY "> ".
+           ACCEPT ARMYFILENAME.
+           PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > 14
+               MOVE TROOPS IN ARMYINUSE (IDX) TO FR-TROOPS (IDX)
+               MOVE POLICY IN ARMYINUSE (IDX) TO FR-POLICY (IDX)
+           END-PERFORM.
+           MOVE LEAVE1LAND IN ARMYINUSE TO FR-LEAVE1LAND.
+           MOVE AARTILLERY IN ARMYINUSE TO FR-AARTILLERY.
+           MOVE SSUBMARINE IN ARMYINUSE TO FR-SSUBMARINE.
+           MOVE JETFIGHTER IN ARMYINUSE TO FR-JETFIGHTER.
+           MOVE IMPRVDSHIP IN ARMYINUSE TO FR-IMPRVDSHIP.
+           MOVE AAGUNRADAR IN ARMYINUSE TO FR-AAGUNRADAR.
+           MOVE HEAVYBOMBR IN ARMYINUSE TO FR-HEAVYBOMBR.
+           OPEN OUTPUT ARMYFILE.
+           IF ARMYFILE-STATUS NOT = "00"
+               DISPLAY "COULD NOT OPEN FILE FOR WRITING"
+           ELSE
+               WRITE ARMYFILE-RECORD
+               CLOSE ARMYFILE
+               DISPLAY "ARMY SAVED"
+           END-IF.
+
+      * The cost/attack/defense table is required for every combat and
+      * cost computation in the program; a missing or short file leaves
+      * unit stats at zero, silently breaking every battle from here
+      * on, so either failure is fatal rather than a warning.
+       LOADUNITSTATS.
+           OPEN INPUT UNITSTATSFILE.
+           IF UNITSTATSFILE-STATUS NOT = "00"
+               DISPLAY "COULD NOT OPEN UNIT STATS FILE "
+                   UNITSTATSFILENAME
+               DISPLAY "UNABLE TO CONTINUE WITHOUT UNIT STATS -- "
+                   "STOPPING"
+               STOP RUN
+           ELSE
+               PERFORM VARYING UNITID FROM 1 BY 1 UNTIL UNITID > 14
+                   READ UNITSTATSFILE
+                       AT END
+                           DISPLAY "UNIT STATS FILE IS SHORT"
+                           DISPLAY "UNABLE TO CONTINUE WITHOUT UNIT "
+                               "STATS -- STOPPING"
+                           CLOSE UNITSTATSFILE
+                           STOP RUN
+                   END-READ
+                   MOVE US-UNITCOST     TO UST-COST (UNITID)
+                   MOVE US-UNITCOST-ALT TO UST-COST-ALT (UNITID)
+                   MOVE US-UNITATTK     TO UST-ATTK (UNITID)
+                   MOVE US-UNITATTK-ALT TO UST-ATTK-ALT (UNITID)
+                   MOVE US-UNITDEF      TO UST-DEF (UNITID)
+                   MOVE US-UNITDEF-ALT  TO UST-DEF-ALT (UNITID)
+               END-PERFORM
+               CLOSE UNITSTATSFILE
+           END-IF.
+
        GETSPECIAL.
            DISPLAY "LEAVE ONE LAND UNIT ALIVE AT ALL COSTS (NEEDED FOR
       -    "CAPTURING LAND TERRITORY)? (Y/N)"
@@ -251,7 +638,7 @@
            PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > 14
                 DISPLAY "HOW MANY " UNITS(IDX)" UNITS? "
                 DISPLAY "> "
-                ACCEPT TROOPS(IDX) IN ARMYINUSE
+                ACCEPT TROOPS IN ARMYINUSE (IDX)
             END-PERFORM.
 
        GETORDER.
@@ -264,44 +651,64 @@
            ACCEPT CHOOSEVAR.
 
            EVALUATE CHOOSEVAR
-                WHEN 1 MOVE '1113011202090703100506140804' TO POLICY IN ARMYINUSE
-                WHEN 2 MOVE '1113070601020912031005140804' TO POLICY IN ARMYINUSE
-                WHEN 3 MOVE '1113010203070905100612140804' TO POLICY IN ARMYINUSE
+                WHEN 1
+                   MOVE '1113011202090703100506140804'
+                       TO POLICY-TEMPLATE
+                WHEN 2
+                   MOVE '1113070601020912031005140804'
+                       TO POLICY-TEMPLATE
+                WHEN 3
+                   MOVE '1113010203070905100612140804'
+                       TO POLICY-TEMPLATE
                 WHEN 4 PERFORM MANUALENTORDER
            END-EVALUATE.
+           IF CHOOSEVAR NOT = 4
+               PERFORM FILLPOLICYFROMTEMPLATE
+           END-IF.
+
+       FILLPOLICYFROMTEMPLATE.
+           PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > 14
+               COMPUTE UIDX = (IDX - 1) * 2 + 1
+               MOVE POLICY-TEMPLATE (UIDX:2)
+                   TO POLICY IN ARMYINUSE (IDX)
+           END-PERFORM.
 
        MANUALENTORDER.
            PERFORM MANENTHELPER VARYING IDX FROM 1 BY 1 UNTIL IDX > 12
-           MOVE '08' TO POLICY(13)
-           MOVE '04' TO POLICY(14)
+           MOVE '08' TO POLICY IN ARMYINUSE (13)
+           MOVE '04' TO POLICY IN ARMYINUSE (14)
 
        MANENTHELPER.
            PERFORM PRINTUNAME.
            DISPLAY "> "
-           ACCEPT POLICY(IDX).
-           EVALUATE POLICY(IDX)
+           ACCEPT POLICY IN ARMYINUSE (IDX).
+           EVALUATE POLICY IN ARMYINUSE (IDX)
                 WHEN '08' PERFORM MANENTHELPER
                 WHEN '04' PERFORM MANENTHELPER
            END-EVALUATE.
 
+      * Reject the entry if it duplicates an earlier slot in the order
            SET UIDX TO 1.
-           SEARCH POLICY VARYING UIDX
-           END-SEARCH.
-           IF UIDX = IDX
-                CONTINUE
-           ELSE
-                PERFORM MANENTHELPER
-           END-IF.
+           PERFORM UNTIL UIDX >= IDX
+                IF POLICY IN ARMYINUSE (UIDX) =
+                        POLICY IN ARMYINUSE (IDX)
+                    PERFORM MANENTHELPER
+                    SET UIDX TO IDX
+                END-IF
+                ADD 1 TO UIDX
+           END-PERFORM.
 
        PRINTARMYUNITS.
             PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > 14
-                DISPLAY "NUMBER OF " UNITS(IDX) ": " TROOPS(IDX) IN ARMYINUSE
+                DISPLAY "NUMBER OF " UNITS(IDX) ": "
+                    TROOPS IN ARMYINUSE (IDX)
             END-PERFORM.
 
        PRINTARMYORDER.
             DISPLAY "ORDER OF TROOPS TO REMOVE"
             PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > 14
-                DISPLAY IDX ". " TROOPS(POLICY(IDX)) IN ARMYINUSE
+                MOVE POLICY IN ARMYINUSE (IDX) TO UNITID
+                DISPLAY IDX ". " TROOPS IN ARMYINUSE (UNITID)
             END-PERFORM.
 
        PRINTSPECIAL.
@@ -330,7 +737,7 @@
 
        PRINTUNAME.
            PERFORM VARYING UIDX FROM 1 BY 1 UNTIL UIDX > 14
-                DISPLAY UIDX ". " UNITS(UIDX).
+                DISPLAY UIDX ". " UNITS(UIDX)
            END-PERFORM.
 
        BATTLEMENU.
@@ -347,156 +754,143 @@
                 PERFORM SIMBATTLE
            END-EVALUATE.
 
+      * Estimates the outcome of ATTACKARMY vs DEFENDARMY without
+      * running a full simulated battle: total attack/defense power
+      * (expected hits per round) is used as a proxy for relative
+      * strength to give a rough win probability, expected survivors,
+      * and expected cost for each side.
        PREDICTBATTLE.
             DISPLAY "1. LAND BATTLE"
             DISPLAY "2. SEA BATTLE"
             DISPLAY "3. AMPHIBIOUS ASSAULT"
             DISPLAY "> "
-            ACCEPT BATTLETYPE
+            ACCEPT BATTLETYPE.
+            MOVE ATTACKARMY TO ARMYINUSE
+            PERFORM CALCULATECOST
+            MOVE SUMCOST TO ATTKSUMCOST
+            SET ATTKTOTAL TO 0
+            SET ATTKPOWER TO 0
+            PERFORM VARYING UNITID FROM 1 BY 1 UNTIL UNITID > 14
+                IF (LAND-TRUE AND UNITID < 7)
+                        OR (SEA-TRUE AND UNITID > 3)
+                        OR AMPH-TRUE
+                    PERFORM GETATTACK
+                    ADD TROOPS IN ARMYINUSE (UNITID) TO ATTKTOTAL
+                    COMPUTE ATTKPOWER ROUNDED = ATTKPOWER +
+                        (TROOPS IN ARMYINUSE (UNITID) * UNITATTK) / 6
+                END-IF
+            END-PERFORM.
+
+            MOVE DEFENDARMY TO ARMYINUSE
+            PERFORM CALCULATECOST
+            MOVE SUMCOST TO DEFSUMCOST
+            SET DEFTOTAL TO 0
+            SET DEFPOWER TO 0
+            PERFORM VARYING UNITID FROM 1 BY 1 UNTIL UNITID > 14
+                IF (LAND-TRUE AND UNITID < 7)
+                        OR (SEA-TRUE AND UNITID > 3)
+                        OR AMPH-TRUE
+                    PERFORM GETDEFENSE
+                    ADD TROOPS IN ARMYINUSE (UNITID) TO DEFTOTAL
+                    COMPUTE DEFPOWER ROUNDED = DEFPOWER +
+                        (TROOPS IN ARMYINUSE (UNITID) * UNITDEF) / 6
+                END-IF
+            END-PERFORM.
+
+            IF ATTKPOWER + DEFPOWER = 0
+                SET UNROUNDED TO 0
+            ELSE
+                COMPUTE UNROUNDED ROUNDED =
+                    (ATTKPOWER / (ATTKPOWER + DEFPOWER)) * 100
+            END-IF.
+            COMPUTE ROUNDEDVAL ROUNDED = UNROUNDED.
+
+            DISPLAY "ATTACKER POWER (EXPECTED HITS/ROUND): " ATTKPOWER
+            DISPLAY "DEFENDER POWER (EXPECTED HITS/ROUND): " DEFPOWER
+            DISPLAY "ATTACKER TOTAL UNITS: " ATTKTOTAL
+                " VALUE: " ATTKSUMCOST " IPC"
+            DISPLAY "DEFENDER TOTAL UNITS: " DEFTOTAL
+                " VALUE: " DEFSUMCOST " IPC"
+            DISPLAY "ESTIMATED ATTACKER WIN PROBABILITY: "
+                ROUNDEDVAL "%"
+
+      * Losses are estimated as proportional to the opposing side's
+      * share of total combat power, applied against unit count and
+      * army value alike.
+            IF ATTKPOWER + DEFPOWER = 0
+                DISPLAY "EXPECTED ATTACKER SURVIVORS: " ATTKTOTAL
+                DISPLAY "EXPECTED DEFENDER SURVIVORS: " DEFTOTAL
+            ELSE
+                COMPUTE MISC ROUNDED =
+                    ATTKTOTAL -
+                    (DEFPOWER / (ATTKPOWER + DEFPOWER)) * ATTKTOTAL
+                DISPLAY "EXPECTED ATTACKER SURVIVORS: " MISC
+                    " OF " ATTKTOTAL
+                COMPUTE MISC ROUNDED =
+                    ATTKSUMCOST -
+                    (DEFPOWER / (ATTKPOWER + DEFPOWER)) * ATTKSUMCOST
+                DISPLAY "EXPECTED ATTACKER COST: " MISC " IPC"
+
+                COMPUTE MISC ROUNDED =
+                    DEFTOTAL -
+                    (ATTKPOWER / (ATTKPOWER + DEFPOWER)) * DEFTOTAL
+                DISPLAY "EXPECTED DEFENDER SURVIVORS: " MISC
+                    " OF " DEFTOTAL
+                COMPUTE MISC ROUNDED =
+                    DEFSUMCOST -
+                    (ATTKPOWER / (ATTKPOWER + DEFPOWER)) * DEFSUMCOST
+                DISPLAY "EXPECTED DEFENDER COST: " MISC " IPC"
+            END-IF.
 
 
         GETCOST.
             EVALUATE UNITID
-                WHEN 1
-                    SET UNITCOST TO 3
-                WHEN 2
-                    SET UNITCOST TO 4
-                WHEN 3
-                    SET UNITCOST TO 5
-                WHEN 4
-                    SET UNITCOST TO 6
-                WHEN 5
-                    SET UNITCOST TO 10
-                WHEN 6
-                    SET UNITCOST TO 12
-                WHEN 7
-                    IF IMPRVDSHIP-TRUE IN ARMYINUSE THEN
-                        SET UNITCOST TO 5
-                    ELSE
-                        SET UNITCOST TO 6
-                    END-IF
-                WHEN 8
-                    IF IMPRVDSHIP-TRUE IN ARMYINUSE THEN
-                        SET UNITCOST TO 6
-                    ELSE
-                        SET UNITCOST TO 7
-                    END-IF
-                WHEN 9
+                WHEN 7 WHEN 8 WHEN 9 WHEN 10 WHEN 11 WHEN 12 WHEN 13
+                    WHEN 14
                     IF IMPRVDSHIP-TRUE IN ARMYINUSE THEN
-                        SET UNITCOST TO 7
+                        SET UNITCOST TO UST-COST-ALT (UNITID)
                     ELSE
-                        SET UNITCOST TO 8
-                    END-IF
-                WHEN 10
-                    IF IMPRVDSHIP-TRUE IN ARMYINUSE THEN
-                        SET UNITCOST TO 12
-                    ELSE
-                        SET UNITCOST TO 10
-                    END-IF
-                WHEN 11
-                    IF IMPRVDSHIP-TRUE IN ARMYINUSE THEN
-                        SET UNITCOST TO 11
-                    ELSE
-                        SET UNITCOST TO 14
-                    END-IF
-                WHEN 12
-                    IF IMPRVDSHIP-TRUE IN ARMYINUSE THEN
-                        SET UNITCOST TO 11
-                    ELSE
-                        SET UNITCOST TO 14
-                    END-IF
-                WHEN 13
-                    IF IMPRVDSHIP-TRUE IN ARMYINUSE THEN
-                        SET UNITCOST TO 20
-                    ELSE
-                        SET UNITCOST TO 17
-                    END-IF
-                WHEN 14
-                    IF IMPRVDSHIP-TRUE IN ARMYINUSE THEN
-                        SET UNITCOST TO 20
-                    ELSE
-                        SET UNITCOST TO 17
+                        SET UNITCOST TO UST-COST (UNITID)
                     END-IF
+                WHEN OTHER
+                    SET UNITCOST TO UST-COST (UNITID)
             END-EVALUATE.
 
         GETATTACK.
             EVALUATE UNITID
-                WHEN 1
-                    SET UNITATTK TO 1
-                WHEN 2
-                    SET UNITATTK TO 2
-                WHEN 3
-                    SET UNITATTK TO 3
-                WHEN 4
-                    SET UNITATTK TO 0
                 WHEN 5
                     IF JETFIGHTER-TRUE IN ARMYINUSE THEN
-                        SET UNITATTK TO 4
+                        SET UNITATTK TO UST-ATTK-ALT (UNITID)
                     ELSE
-                        SET UNITATTK TO 3
+                        SET UNITATTK TO UST-ATTK (UNITID)
                     END-IF
                 WHEN 6
                     IF HEAVYBOMBR-TRUE IN ARMYINUSE THEN
-                        SET UNITATTK TO 5.3
+                        SET UNITATTK TO UST-ATTK-ALT (UNITID)
       * Calculated equivalent probability of hitting with two dice rolls
                     ELSE
-                        SET UNITATTK TO 4
+                        SET UNITATTK TO UST-ATTK (UNITID)
+                    END-IF
                 WHEN 7
                     IF SSUBMARINE-TRUE IN ARMYINUSE THEN
-                        SET UNITATTK TO 3
+                        SET UNITATTK TO UST-ATTK-ALT (UNITID)
                     ELSE
-                        SET UNITATTK TO 2
+                        SET UNITATTK TO UST-ATTK (UNITID)
                     END-IF
-                WHEN 8
-                    SET UNITATTK TO 0
-                WHEN 9
-                    SET UNITATTK TO 2
-                WHEN 10
-                    SET UNITATTK TO 3
-                WHEN 11
-                    SET UNITATTK TO 1
-                WHEN 12
-                    SET UNITATTK TO 1
-                WHEN 13
-                    SET UNITATTK TO 4
-                WHEN 14
-                    SET UNITATTK TO 4
+                WHEN OTHER
+                    SET UNITATTK TO UST-ATTK (UNITID)
             END-EVALUATE.
 
         GETDEFENSE.
             EVALUATE UNITID
-                WHEN 1
-                    SET UNITDEF TO 2
-                WHEN 2
-                    SET UNITDEF TO 2
-                WHEN 3
-                    SET UNITDEF TO 3
                 WHEN 4
                     IF AAGUNRADAR-TRUE IN ARMYINUSE THEN
-                        SET UNITDEF TO 2
+                        SET UNITDEF TO UST-DEF-ALT (UNITID)
                     ELSE
-                        SET UNITDEF TO 1
+                        SET UNITDEF TO UST-DEF (UNITID)
                     END-IF
-                WHEN 5
-                    SET UNITDEF TO 4
-                WHEN 6
-                    SET UNITDEF TO 1
-                WHEN 7
-                    SET UNITDEF TO 1
-                WHEN 8
-                    SET UNITDEF TO 0
-                WHEN 9
-                    SET UNITDEF TO 2
-                WHEN 10
-                    SET UNITDEF TO 3
-                WHEN 11
-                    SET UNITDEF TO 2
-                WHEN 12
-                    SET UNITDEF TO 2
-                WHEN 13
-                    SET UNITDEF TO 4
-                WHEN 14
-                    SET UNITDEF TO 4
+                WHEN OTHER
+                    SET UNITDEF TO UST-DEF (UNITID)
             END-EVALUATE.
 
 
@@ -504,60 +898,144 @@
             SET SUMCOST TO 0.
             PERFORM VARYING UNITID FROM 1 BY 1 UNTIL UNITID > 14
                 PERFORM GETCOST
-                COMPUTE SUMCOST = SUMCOST + UNITCOST
+                COMPUTE SUMCOST = SUMCOST +
+                    UNITCOST * TROOPS IN ARMYINUSE (UNITID)
             END-PERFORM.
 
         REMOVEUNIT.
-            IF UNITID = 4
-       *# Indicates that army is empty
-
+            IF TROOPS IN ARMYINUSE (UNITID) >= HITSTAKEN
+                COMPUTE TROOPS IN ARMYINUSE (UNITID) =
+                    TROOPS IN ARMYINUSE (UNITID) - HITSTAKEN
+                IF UNITID = 11 OR UNITID = 13
+                    COMPUTE TROOPS IN ARMYINUSE (UNITID + 1) =
+                        TROOPS IN ARMYINUSE (UNITID + 1) + HITSTAKEN
+                END-IF
+                SET HITSTAKEN TO 0
             ELSE
-                IF TROOPS(UNITID) > HITSTAKEN
-                    COMPUTE TROOPS(UNITID) = TROOPS(UNITID) - HITSTAKEN
-                    IF UNITID = 11 OR UNITID = 13
-                        COMPUTE TROOPS(UNITID + 1) IN ARMYINUSE = TROOPS(UNITID + 1) IN ARMYINUSE + HITSTAKEN
-                    END-IF
-                    SET HITSTAKEN TO 0
-
-                ELSE
-                    COMPUTE HITSTAKEN = HITSTAKEN - TROOPS(UNITID)
-                    IF UNITID = 11 OR UNITID = 13
-                        COMPUTE TROOPS(UNITID + 1) IN ARMYINUSE = TROOPS(UNITID + 1) IN ARMYINUSE + TROOPS(UNITID)
-                    END-IF
-                    SET TROOPS(UNITID) TO 0
+                COMPUTE HITSTAKEN =
+                    HITSTAKEN - TROOPS IN ARMYINUSE (UNITID)
+                IF UNITID = 11 OR UNITID = 13
+                    COMPUTE TROOPS IN ARMYINUSE (UNITID + 1) =
+                        TROOPS IN ARMYINUSE (UNITID + 1) +
+                        TROOPS IN ARMYINUSE (UNITID)
                 END-IF
+                SET TROOPS IN ARMYINUSE (UNITID) TO 0
             END-IF.
 
-
+      * LEAVE1LAND-TRUE protects the very last surviving land unit (ids
+      * 1-3) from being taken as a casualty; the hit just carries on to
+      * the next unit in the removal order instead.
         REMOVELANDUNITS.
-            SET UIDX TO 0
-            PERFORM UNTIL HITSTAKEN = 0
-                MOVE POLICY (UIDX) IN ARMYINUSE TO UNITID
+            SET UIDX TO 1
+            PERFORM UNTIL HITSTAKEN = 0 OR UIDX > 14
+                MOVE POLICY IN ARMYINUSE (UIDX) TO UNITID
                 IF UNITID < 7
-                    PERFORM REMOVEUNIT
+                    IF UNITID < 4 AND LEAVE1LAND-TRUE IN ARMYINUSE
+                        PERFORM COUNTLANDUNITS
+                        IF MISC > 1
+                            IF HITSTAKEN > MISC - 1
+                                COMPUTE HITSTAKEN = MISC - 1
+                            END-IF
+                            PERFORM REMOVEUNIT
+                        END-IF
+                    ELSE
+                        PERFORM REMOVEUNIT
+                    END-IF
                 END-IF
+                ADD 1 TO UIDX
             END-PERFORM.
 
-
         REMOVESEAUNITS.
-            SET UIDX TO 0
-            PERFORM UNTIL HITSTAKEN = 0
-                MOVE POLICY (UIDX) IN ARMYINUSE TO UNITID
+            SET UIDX TO 1
+            PERFORM UNTIL HITSTAKEN = 0 OR UIDX > 14
+                MOVE POLICY IN ARMYINUSE (UIDX) TO UNITID
                 IF UNITID > 3
                     PERFORM REMOVEUNIT
                 END-IF
+                ADD 1 TO UIDX
             END-PERFORM.
 
         COUNTLANDUNITS.
             SET MISC TO 0.
-            PERFORM VARYING UIDX FROM 1 BY 1 UNTIL UIDX > 3
-                COMPUTE MISC = MISC + TROOPS (UIDX) IN ARMYINUSE
-            END-PERFORM
+            PERFORM VARYING CIDX FROM 1 BY 1 UNTIL CIDX > 3
+                COMPUTE MISC = MISC + TROOPS IN ARMYINUSE (CIDX)
+            END-PERFORM.
 
         REMOVETRANSPORTUNITS.
             PERFORM COUNTLANDUNITS
-            COMPUTE HITSTAKEN = MISC - 2 * TROOPS (08) IN ARMYINUSE
-            PERFORM REMOVELANDUNITS
+            COMPUTE HITSTAKEN = MISC - 2 * TROOPS IN ARMYINUSE (8)
+            PERFORM REMOVELANDUNITS.
+
+      * Only FIGHTER/BOMBER units (5,6) are eligible casualties of
+      * the AA guns' opening shot.
+        REMOVEAIRUNITS.
+            SET UIDX TO 1
+            PERFORM UNTIL HITSTAKEN = 0 OR UIDX > 14
+                MOVE POLICY IN ARMYINUSE (UIDX) TO UNITID
+                IF UNITID = 5 OR UNITID = 6
+                    PERFORM REMOVEUNIT
+                END-IF
+                ADD 1 TO UIDX
+            END-PERFORM.
+
+      * The defender's AA GUNs get one shot at the attacker's air
+      * units before the first normal combat round of a land or
+      * amphibious battle, using the same (radar-boosted) defense
+      * value GETDEFENSE already gives AA GUN.
+       AAFIREPHASE.
+            MOVE DEFENDWORK TO ARMYINUSE
+            SET AAHITS TO 0
+            IF TROOPS IN ARMYINUSE (4) > 0
+                SET UNITID TO 4
+                PERFORM GETDEFENSE
+                PERFORM VARYING TIDX FROM 1 BY 1
+                        UNTIL TIDX > TROOPS IN ARMYINUSE (4)
+                    PERFORM GETDICEROLL
+                    IF DICEROLL <= UNITDEF
+                        ADD 1 TO AAHITS
+                    END-IF
+                END-PERFORM
+            END-IF.
+            MOVE ATTACKWORK TO ARMYINUSE
+            COMPUTE MISC = TROOPS IN ARMYINUSE (5) +
+                TROOPS IN ARMYINUSE (6)
+            IF AAHITS > MISC
+                MOVE MISC TO AAHITS
+            END-IF.
+            IF AAHITS > 0
+                PERFORM CALCULATECOST
+                MOVE SUMCOST TO SUMCOST-ATTK-1
+                PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > 14
+                    MOVE TROOPS IN ARMYINUSE (IDX) TO PRE-TROOPS (IDX)
+                END-PERFORM
+                SET HITSTAKEN TO AAHITS
+                PERFORM REMOVEAIRUNITS
+                PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > 14
+                    IF TROOPS IN ARMYINUSE (IDX) > PRE-TROOPS (IDX)
+                        SET ATTK-LOSSES (IDX) TO 0
+                    ELSE
+                        COMPUTE ATTK-LOSSES (IDX) =
+                            PRE-TROOPS (IDX) - TROOPS IN ARMYINUSE (IDX)
+                    END-IF
+                END-PERFORM
+                PERFORM CALCULATECOST
+                MOVE SUMCOST TO SUMCOST-ATTK-2
+                COMPUTE ATTKCOST = ATTKCOST +
+                    SUMCOST-ATTK-1 - SUMCOST-ATTK-2
+      * The AA phase gets its own ROUNDNUM 0 log record (ROUNDNUM is
+      * still 0 here -- RUNONEBATTLE bumps it to 1 for the first real
+      * combat round) so its casualties and cost show up in the audit
+      * trail instead of being folded silently into round 1's totals.
+                IF BATTLELOG-ON
+                    SET ATTACKHITS TO 0
+                    SET DEFENDHITS TO AAHITS
+                    PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > 14
+                        SET DEF-LOSSES (IDX) TO 0
+                    END-PERFORM
+                    PERFORM WRITEBATTLELOGRECORD
+                END-IF
+            END-IF.
+            MOVE ARMYINUSE TO ATTACKWORK.
 
 
        SEAATTACK.
@@ -565,5 +1043,410 @@
 
        GETDICEROLL.
             COMPUTE RANDOMRAW = FUNCTION RANDOM
-            COMPUTE DICEROLL ROUNDED = RANDOMRAW TIMES 6
+            COMPUTE DICEROLL ROUNDED = RANDOMRAW * 6.
+
+       SIMBATTLE.
+            SET ATTKVICTORIES TO 0
+            SET DEFVICTORIES TO 0
+            SET STALEMATES TO 0
+            SET TOTALATTKCOST TO 0
+            SET TOTALDEFCOST TO 0
+            SET STARTBATTLENUM TO 1
+            SET CHECKPOINT-SWITCH TO 'N'.
+            DISPLAY "RESUME AN INTERRUPTED RUN FROM CHECKPOINT? (Y/N)"
+            DISPLAY "> "
+            ACCEPT RESUME-SWITCH.
+            IF RESUME-TRUE
+                PERFORM RESUMEFROMCHECKPOINT
+            END-IF.
+            IF NOT RESUME-TRUE
+                DISPLAY "1. LAND BATTLE"
+                DISPLAY "2. SEA BATTLE"
+                DISPLAY "3. AMPHIBIOUS ASSAULT"
+                DISPLAY "> "
+                ACCEPT BATTLETYPE
+                DISPLAY "HOW MANY BATTLES TO SIMULATE?"
+                DISPLAY "> "
+                ACCEPT SIMBATTLEROUNDS
+                DISPLAY "ENTER CHECKPOINT FILENAME TO SAVE PROGRESS TO "
+                    "(BLANK FOR NONE)"
+                DISPLAY "> "
+                MOVE SPACES TO CHECKPOINTFILENAME
+                ACCEPT CHECKPOINTFILENAME
+                IF CHECKPOINTFILENAME NOT = SPACES
+                    SET CHECKPOINT-ON TO TRUE
+                END-IF
+            END-IF.
+            DISPLAY "ENTER BATTLE LOG FILENAME (BLANK FOR NO LOG)"
+            DISPLAY "> "
+            MOVE SPACES TO BATTLELOGFILENAME
+            ACCEPT BATTLELOGFILENAME.
+            SET BATTLELOG-SWITCH TO 'N'.
+            IF BATTLELOGFILENAME NOT = SPACES
+                IF RESUME-TRUE
+                    OPEN EXTEND BATTLELOGFILE
+                ELSE
+                    OPEN OUTPUT BATTLELOGFILE
+                END-IF
+                IF BATTLELOGFILE-STATUS NOT = "00"
+                    DISPLAY "COULD NOT OPEN BATTLE LOG FILE"
+                ELSE
+                    SET BATTLELOG-ON TO TRUE
+                END-IF
+            END-IF.
+            IF CHECKPOINT-ON
+                IF RESUME-TRUE
+                    OPEN EXTEND CHECKPOINTFILE
+                ELSE
+                    OPEN OUTPUT CHECKPOINTFILE
+                END-IF
+                IF CHECKPOINTFILE-STATUS NOT = "00"
+                    DISPLAY "COULD NOT OPEN CHECKPOINT FILE FOR WRITING"
+                    SET CHECKPOINT-SWITCH TO 'N'
+                END-IF
+            END-IF.
+            PERFORM RUNONEBATTLE
+                VARYING BATTLENUM FROM STARTBATTLENUM BY 1
+                UNTIL BATTLENUM > SIMBATTLEROUNDS.
+            IF BATTLELOG-ON
+                CLOSE BATTLELOGFILE
+            END-IF.
+            IF CHECKPOINT-ON
+                CLOSE CHECKPOINTFILE
+            END-IF.
+            IF SIMBATTLEROUNDS > 0
+                COMPUTE AVATTKCOST ROUNDED =
+                    TOTALATTKCOST / SIMBATTLEROUNDS
+                COMPUTE AVDEFCOST ROUNDED =
+                    TOTALDEFCOST / SIMBATTLEROUNDS
+            END-IF.
+            DISPLAY "SIMULATED " SIMBATTLEROUNDS " BATTLES"
+            DISPLAY "ATTACKER WON " ATTKVICTORIES " TIMES"
+            DISPLAY "DEFENDER WON " DEFVICTORIES " TIMES"
+            DISPLAY "STALEMATES (ROUND CAP REACHED): " STALEMATES
+            DISPLAY "AVERAGE ATTACKER COST PER BATTLE: " AVATTKCOST
+            DISPLAY "AVERAGE DEFENDER COST PER BATTLE: " AVDEFCOST.
+
+      * Runs a single simulated battle to completion (round by round
+      * until one side has nothing left) and tallies the result into
+      * the SIMBATTLESTATS counters.
+       RUNONEBATTLE.
+            MOVE ATTACKARMY TO ATTACKWORK
+            MOVE DEFENDARMY TO DEFENDWORK
+            SET ATTKCOST TO 0
+            SET DEFCOST TO 0
+            SET ROUNDNUM TO 0
+            IF LAND-TRUE OR AMPH-TRUE
+                PERFORM AAFIREPHASE
+            END-IF
+            PERFORM COUNTATTKTROOPS
+            PERFORM COUNTDEFTROOPS
+            PERFORM RUNCOMBATROUND
+                UNTIL ATTKTROOPSLEFT = 0 OR DEFTROOPSLEFT = 0
+                    OR ROUNDNUM > 100
+            IF DEFTROOPSLEFT = 0 AND ATTKTROOPSLEFT NOT = 0
+                ADD 1 TO ATTKVICTORIES
+            ELSE
+                IF ATTKTROOPSLEFT = 0 AND DEFTROOPSLEFT NOT = 0
+                    ADD 1 TO DEFVICTORIES
+                ELSE
+                    ADD 1 TO STALEMATES
+                END-IF
+            END-IF
+            ADD ATTKCOST TO TOTALATTKCOST
+            ADD DEFCOST TO TOTALDEFCOST.
+            IF CHECKPOINT-ON
+                PERFORM WRITECHECKPOINTRECORD
+            END-IF.
+
+      * Appends the run's current progress to the checkpoint file so a
+      * SIMBATTLE run can be resumed from the last battle completed.
+       WRITECHECKPOINTRECORD.
+            MOVE BATTLETYPE TO CP-BATTLETYPE
+            MOVE SIMBATTLEROUNDS TO CP-SIMBATTLEROUNDS
+            MOVE BATTLENUM TO CP-BATTLENUM
+            MOVE ATTKVICTORIES TO CP-ATTKVICTORIES
+            MOVE DEFVICTORIES TO CP-DEFVICTORIES
+            MOVE STALEMATES TO CP-STALEMATES
+            MOVE TOTALATTKCOST TO CP-TOTALATTKCOST
+            MOVE TOTALDEFCOST TO CP-TOTALDEFCOST
+            WRITE CHECKPOINT-RECORD.
+
+      * Reads a checkpoint file to its last record (sequential files
+      * have no way to seek straight to the end) and restores the
+      * battle type, round count, and running tallies from it so
+      * SIMBATTLE can pick up where the interrupted run left off.
+       RESUMEFROMCHECKPOINT.
+            DISPLAY "ENTER CHECKPOINT FILENAME TO RESUME FROM"
+            DISPLAY "> "
+            ACCEPT CHECKPOINTFILENAME.
+            OPEN INPUT CHECKPOINTFILE.
+            IF CHECKPOINTFILE-STATUS NOT = "00"
+                DISPLAY "COULD NOT OPEN CHECKPOINT FILE"
+                SET RESUME-SWITCH TO 'N'
+            ELSE
+                SET CHECKPOINT-EOF-SWITCH TO 'N'
+                PERFORM READCHECKPOINT UNTIL CHECKPOINT-EOF-TRUE
+                CLOSE CHECKPOINTFILE
+                IF STARTBATTLENUM > 1
+                    SET CHECKPOINT-ON TO TRUE
+                    DISPLAY "RESUMING AT BATTLE " STARTBATTLENUM
+                        " OF " SIMBATTLEROUNDS
+                ELSE
+                    DISPLAY "NO CHECKPOINT DATA FOUND; STARTING FRESH"
+                    SET RESUME-SWITCH TO 'N'
+                END-IF
+            END-IF.
+
+       READCHECKPOINT.
+            READ CHECKPOINTFILE
+                AT END SET CHECKPOINT-EOF-TRUE TO TRUE
+                NOT AT END
+                    MOVE CP-BATTLETYPE TO BATTLETYPE
+                    MOVE CP-SIMBATTLEROUNDS TO SIMBATTLEROUNDS
+                    MOVE CP-ATTKVICTORIES TO ATTKVICTORIES
+                    MOVE CP-DEFVICTORIES TO DEFVICTORIES
+                    MOVE CP-STALEMATES TO STALEMATES
+                    MOVE CP-TOTALATTKCOST TO TOTALATTKCOST
+                    MOVE CP-TOTALDEFCOST TO TOTALDEFCOST
+                    COMPUTE STARTBATTLENUM = CP-BATTLENUM + 1
+            END-READ.
+
+       RUNCOMBATROUND.
+            ADD 1 TO ROUNDNUM
+            PERFORM COMPUTEATTACKHITS
+            PERFORM COMPUTEDEFENDHITS
+            PERFORM APPLYHITSTOATTACKER
+            PERFORM APPLYHITSTODEFENDER
+            PERFORM COUNTATTKTROOPS
+            PERFORM COUNTDEFTROOPS
+            IF BATTLELOG-ON
+                PERFORM WRITEBATTLELOGRECORD
+            END-IF.
+
+       WRITEBATTLELOGRECORD.
+            MOVE BATTLENUM TO BL-BATTLENUM
+            MOVE ROUNDNUM TO BL-ROUNDNUM
+            MOVE ATTACKHITS TO BL-ATTACKHITS
+            MOVE DEFENDHITS TO BL-DEFENDHITS
+            MOVE ATTKCOST TO BL-ATTKCOST
+            MOVE DEFCOST TO BL-DEFCOST
+            PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > 14
+                MOVE ATTK-LOSSES (IDX) TO BL-ATTK-LOSSES (IDX)
+                MOVE DEF-LOSSES (IDX) TO BL-DEF-LOSSES (IDX)
+            END-PERFORM
+            WRITE BATTLELOG-RECORD.
+
+      * Rolls one die per attacking troop (via GETDICEROLL) and counts
+      * how many rolls beat that unit's attack value.
+      * Only rolls units that REMOVEBYBATTLETYPE can actually remove
+      * for the current BATTLETYPE, so a hit is never counted for a
+      * unit that has no way to become a casualty this round (land
+      * units ids 1-6 on LAND, sea units ids 4-14 on SEA, all units
+      * on AMPHIBIOUS).
+       COMPUTEATTACKHITS.
+            MOVE ATTACKWORK TO ARMYINUSE
+            SET ATTACKHITS TO 0
+            PERFORM VARYING UNITID FROM 1 BY 1 UNTIL UNITID > 14
+                IF TROOPS IN ARMYINUSE (UNITID) > 0
+                    IF (LAND-TRUE AND UNITID < 7)
+                            OR (SEA-TRUE AND UNITID > 3)
+                            OR AMPH-TRUE
+                        PERFORM GETATTACK
+                        PERFORM VARYING TIDX FROM 1 BY 1 UNTIL
+                                TIDX > TROOPS IN ARMYINUSE (UNITID)
+                            PERFORM GETDICEROLL
+                            IF DICEROLL <= UNITATTK
+                                ADD 1 TO ATTACKHITS
+                            END-IF
+                        END-PERFORM
+                    END-IF
+                END-IF
+            END-PERFORM.
+
+       COMPUTEDEFENDHITS.
+            MOVE DEFENDWORK TO ARMYINUSE
+            SET DEFENDHITS TO 0
+            PERFORM VARYING UNITID FROM 1 BY 1 UNTIL UNITID > 14
+                IF TROOPS IN ARMYINUSE (UNITID) > 0
+                    IF (LAND-TRUE AND UNITID < 7)
+                            OR (SEA-TRUE AND UNITID > 3)
+                            OR AMPH-TRUE
+                        PERFORM GETDEFENSE
+                        PERFORM VARYING TIDX FROM 1 BY 1 UNTIL
+                                TIDX > TROOPS IN ARMYINUSE (UNITID)
+                            PERFORM GETDICEROLL
+                            IF DICEROLL <= UNITDEF
+                                ADD 1 TO DEFENDHITS
+                            END-IF
+                        END-PERFORM
+                    END-IF
+                END-IF
+            END-PERFORM.
+
+      * Applies the defender's hits to the attacking army and rolls
+      * the resulting change in army value into ATTKCOST.
+       APPLYHITSTOATTACKER.
+            MOVE ATTACKWORK TO ARMYINUSE
+            PERFORM CALCULATECOST
+            MOVE SUMCOST TO SUMCOST-ATTK-1
+            PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > 14
+                MOVE TROOPS IN ARMYINUSE (IDX) TO PRE-TROOPS (IDX)
+            END-PERFORM
+            SET HITSTAKEN TO DEFENDHITS
+            PERFORM REMOVEBYBATTLETYPE
+            PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > 14
+                IF TROOPS IN ARMYINUSE (IDX) > PRE-TROOPS (IDX)
+                    SET ATTK-LOSSES (IDX) TO 0
+                ELSE
+                    COMPUTE ATTK-LOSSES (IDX) =
+                        PRE-TROOPS (IDX) - TROOPS IN ARMYINUSE (IDX)
+                END-IF
+            END-PERFORM
+            PERFORM CALCULATECOST
+            MOVE SUMCOST TO SUMCOST-ATTK-2
+            COMPUTE ATTKCOST = ATTKCOST +
+                SUMCOST-ATTK-1 - SUMCOST-ATTK-2
+            MOVE ARMYINUSE TO ATTACKWORK.
+
+       APPLYHITSTODEFENDER.
+            MOVE DEFENDWORK TO ARMYINUSE
+            PERFORM CALCULATECOST
+            MOVE SUMCOST TO SUMCOST-DEF-1
+            PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > 14
+                MOVE TROOPS IN ARMYINUSE (IDX) TO PRE-TROOPS (IDX)
+            END-PERFORM
+            SET HITSTAKEN TO ATTACKHITS
+            PERFORM REMOVEBYBATTLETYPE
+            PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > 14
+                IF TROOPS IN ARMYINUSE (IDX) > PRE-TROOPS (IDX)
+                    SET DEF-LOSSES (IDX) TO 0
+                ELSE
+                    COMPUTE DEF-LOSSES (IDX) =
+                        PRE-TROOPS (IDX) - TROOPS IN ARMYINUSE (IDX)
+                END-IF
+            END-PERFORM
+            PERFORM CALCULATECOST
+            MOVE SUMCOST TO SUMCOST-DEF-2
+            COMPUTE DEFCOST = DEFCOST +
+                SUMCOST-DEF-1 - SUMCOST-DEF-2
+            MOVE ARMYINUSE TO DEFENDWORK.
+
+      * Removes HITSTAKEN worth of units from ARMYINUSE using the
+      * removal paragraph appropriate for the current BATTLETYPE.
+       REMOVEBYBATTLETYPE.
+            EVALUATE TRUE
+                WHEN LAND-TRUE
+                    PERFORM REMOVELANDUNITS
+                WHEN SEA-TRUE
+                    PERFORM REMOVESEAUNITS
+                WHEN AMPH-TRUE
+                    PERFORM REMOVELANDUNITS
+                    IF HITSTAKEN > 0
+                        PERFORM REMOVESEAUNITS
+                    END-IF
+            END-EVALUATE.
+
+       COUNTATTKTROOPS.
+            SET ATTKTROOPSLEFT TO 0
+            PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > 14
+                ADD TROOPS IN ATTACKWORK (IDX) TO ATTKTROOPSLEFT
+            END-PERFORM.
+
+       COUNTDEFTROOPS.
+            SET DEFTROOPSLEFT TO 0
+            PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > 14
+                ADD TROOPS IN DEFENDWORK (IDX) TO DEFTROOPSLEFT
+            END-PERFORM.
+
+      * Reads a sequential file of scenarios (an army for each side
+      * plus a battle type and simulated-round count per scenario)
+      * and runs each one through the same RUNONEBATTLE logic SIMBATTLE
+      * uses interactively, writing one summary line per scenario to
+      * a report file instead of driving the menus by hand.
+       BATCHMODE.
+            DISPLAY "ENTER SCENARIO FILE TO READ"
+            DISPLAY "> "
+            ACCEPT SCENARIOFILENAME.
+            DISPLAY "ENTER REPORT FILE TO WRITE"
+            DISPLAY "> "
+            ACCEPT REPORTFILENAME.
+            OPEN INPUT SCENARIOFILE.
+            IF SCENARIOFILE-STATUS NOT = "00"
+                DISPLAY "COULD NOT OPEN SCENARIO FILE"
+            ELSE
+                OPEN OUTPUT REPORTFILE
+                IF REPORTFILE-STATUS NOT = "00"
+                    DISPLAY "COULD NOT OPEN REPORT FILE"
+                    CLOSE SCENARIOFILE
+                ELSE
+                    SET BATCH-EOF-SWITCH TO 'N'
+                    SET BATTLELOG-SWITCH TO 'N'
+                    SET CHECKPOINT-SWITCH TO 'N'
+                    MOVE ATTACKARMY TO SAVEDATTACKARMY
+                    MOVE DEFENDARMY TO SAVEDDEFENDARMY
+                    PERFORM RUNBATCHSCENARIO
+                        UNTIL BATCH-EOF-TRUE
+                    MOVE SAVEDATTACKARMY TO ATTACKARMY
+                    MOVE SAVEDDEFENDARMY TO DEFENDARMY
+                    CLOSE SCENARIOFILE
+                    CLOSE REPORTFILE
+                    DISPLAY "BATCH RUN COMPLETE"
+                END-IF
+            END-IF.
+
+       RUNBATCHSCENARIO.
+            READ SCENARIOFILE
+                AT END SET BATCH-EOF-TRUE TO TRUE
+                NOT AT END PERFORM PROCESSSCENARIO
+            END-READ.
+
+       PROCESSSCENARIO.
+            MOVE SC-BATTLETYPE TO BATTLETYPE
+            MOVE SC-ROUNDS TO SIMBATTLEROUNDS
+            PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > 14
+                MOVE SC-ATTK-TROOPS (IDX) TO TROOPS IN ATTACKARMY (IDX)
+                MOVE SC-ATTK-POLICY (IDX) TO POLICY IN ATTACKARMY (IDX)
+                MOVE SC-DEF-TROOPS (IDX) TO TROOPS IN DEFENDARMY (IDX)
+                MOVE SC-DEF-POLICY (IDX) TO POLICY IN DEFENDARMY (IDX)
+            END-PERFORM
+            MOVE SC-ATTK-LEAVE1LAND TO LEAVE1LAND IN ATTACKARMY
+            MOVE SC-ATTK-AARTILLERY TO AARTILLERY IN ATTACKARMY
+            MOVE SC-ATTK-SSUBMARINE TO SSUBMARINE IN ATTACKARMY
+            MOVE SC-ATTK-JETFIGHTER TO JETFIGHTER IN ATTACKARMY
+            MOVE SC-ATTK-IMPRVDSHIP TO IMPRVDSHIP IN ATTACKARMY
+            MOVE SC-ATTK-AAGUNRADAR TO AAGUNRADAR IN ATTACKARMY
+            MOVE SC-ATTK-HEAVYBOMBR TO HEAVYBOMBR IN ATTACKARMY
+            MOVE SC-DEF-LEAVE1LAND TO LEAVE1LAND IN DEFENDARMY
+            MOVE SC-DEF-AARTILLERY TO AARTILLERY IN DEFENDARMY
+            MOVE SC-DEF-SSUBMARINE TO SSUBMARINE IN DEFENDARMY
+            MOVE SC-DEF-JETFIGHTER TO JETFIGHTER IN DEFENDARMY
+            MOVE SC-DEF-IMPRVDSHIP TO IMPRVDSHIP IN DEFENDARMY
+            MOVE SC-DEF-AAGUNRADAR TO AAGUNRADAR IN DEFENDARMY
+            MOVE SC-DEF-HEAVYBOMBR TO HEAVYBOMBR IN DEFENDARMY.
+
+            SET ATTKVICTORIES TO 0
+            SET DEFVICTORIES TO 0
+            SET STALEMATES TO 0
+            SET TOTALATTKCOST TO 0
+            SET TOTALDEFCOST TO 0.
+            PERFORM RUNONEBATTLE VARYING BATTLENUM FROM 1 BY 1
+                UNTIL BATTLENUM > SIMBATTLEROUNDS.
+            IF SIMBATTLEROUNDS > 0
+                COMPUTE AVATTKCOST ROUNDED =
+                    TOTALATTKCOST / SIMBATTLEROUNDS
+                COMPUTE AVDEFCOST ROUNDED =
+                    TOTALDEFCOST / SIMBATTLEROUNDS
+            END-IF.
+            DISPLAY "SCENARIO " SC-LABEL ": ATTACKER WON "
+                ATTKVICTORIES " OF " SIMBATTLEROUNDS
+
+            MOVE SC-LABEL TO RPT-LABEL
+            MOVE SIMBATTLEROUNDS TO RPT-ROUNDS
+            MOVE ATTKVICTORIES TO RPT-ATTKVICT
+            MOVE DEFVICTORIES TO RPT-DEFVICT
+            MOVE STALEMATES TO RPT-STALEMATES
+            MOVE AVATTKCOST TO RPT-AVATTKCOST
+            MOVE AVDEFCOST TO RPT-AVDEFCOST
+            WRITE REPORT-RECORD.
 
